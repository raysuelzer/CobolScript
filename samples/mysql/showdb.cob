@@ -1 +1,668 @@
-data division.linkage section.01 global.procedure division.global require.local mysql.perform require using "mysql" giving mysql.local options.move object to options.move "root" to user in options.move "" to password in options.local connection.perform createConnection in mysql using options giving connection.perform query in connection using "show databases" showdbs.showdbs using err, rows, fields.if err then     display err    returnend-if.local k.local n.move length in rows to n.move 0 to k.local row.perform until k >= n    if k < n then        move rows(k) to row        display Database in row    end-if    add 1 to kend-perform.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHOWDB IS INITIAL.
+      *> Lists every database on the local MySQL instance and writes
+      *> a persisted, diffable inventory (DBCATALOG) alongside the
+      *> console listing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> DBCATALOG/TBLSTATUS/DBCOUNT/DBLIST.*/SHOWDBCKPT are assigned
+      *> dynamically (BUILD-FILENAMES fills in the WS-...-FILENAME
+      *> items from PARM-HOST) so that a driver program calling
+      *> SHOWDB-WITH-PARMS once per environment in the same run unit
+      *> gets one set of output files per environment instead of each
+      *> later call's OPEN OUTPUT truncating the previous environment's
+      *> files. DBPARMS stays a fixed name: it is where the environment
+      *> itself is read from when SHOWDB is run standalone, so it can't
+      *> be named from the environment it's still in the middle of
+      *> loading.
+           SELECT DBCATALOG-FILE ASSIGN DYNAMIC WS-DBCATALOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DBPARM-FILE ASSIGN TO "DBPARMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+           SELECT TBLSTATUS-FILE ASSIGN DYNAMIC WS-TBLSTATUS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DBCOUNT-FILE ASSIGN DYNAMIC WS-DBCOUNT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBCOUNT-STATUS.
+           SELECT CSV-OUTPUT-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JSON-OUTPUT-FILE ASSIGN DYNAMIC WS-JSON-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBCATALOG-FILE.
+       01  DBCATALOG-REC.
+           05  DBCAT-NAME              PIC X(64).
+           05  DBCAT-RUN-DATE          PIC X(8).
+
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-OUTPUT-REC              PIC X(100).
+
+       FD  JSON-OUTPUT-FILE.
+       01  JSON-OUTPUT-REC             PIC X(200).
+
+      *> One record per database that has fully completed the detail
+      *> pass (catalog + table status) this run, appended as each one
+      *> finishes. A restart reads the whole file to build the set of
+      *> already-completed names and skips them, rather than trusting
+      *> a single "last row" position -- SHOW DATABASES does not
+      *> guarantee the same row order/count between runs, so a
+      *> position-based resume could skip a database that legitimately
+      *> still needs processing.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-DONE-NAME          PIC X(64).
+
+       FD  DBCOUNT-FILE.
+       01  DBCOUNT-REC.
+           05  DBCOUNT-VALUE           PIC 9(5).
+           05  DBCOUNT-RUN-DATE        PIC X(8).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC                   PIC X(300).
+
+       FD  DBPARM-FILE.
+           COPY dbparms REPLACING ==:PARM-REC:== BY ==DBPARM-REC==.
+
+       FD  TBLSTATUS-FILE.
+           COPY dbtblstat
+               REPLACING ==:TBLSTAT-REC:== BY ==TBLSTATUS-REC==.
+
+       WORKING-STORAGE SECTION.
+           COPY dbopts REPLACING ==:OPTS-REC:== BY ==WS-DB-OPTIONS==.
+           COPY dbconn REPLACING ==:CONN-REC:== BY ==WS-CONNECTION==.
+           COPY dbconn
+               REPLACING ==:CONN-REC:== BY ==WS-DETAIL-CONNECTION==.
+           COPY dbparms REPLACING ==:PARM-REC:== BY ==WS-DB-PARMS==.
+
+       01  WS-QUERY-TEXT               PIC X(128).
+
+       01  WS-ROWS-TABLE.
+           05  WS-ROW-ENTRY OCCURS 500 TIMES.
+               10  WS-ROW-DB-NAME      PIC X(64).
+
+       01  WS-N                        PIC 9(5) VALUE 0.
+       01  WS-K                        PIC 9(5) VALUE 0.
+       01  WS-I                        PIC 9(5) VALUE 0.
+       01  WS-RUN-DATE                 PIC X(8).
+
+       01  WS-TBLSTAT-TABLE.
+           05  WS-TBLSTAT-ENTRY OCCURS 500 TIMES.
+               10  WS-TBLSTAT-TABLE-NAME   PIC X(64).
+               10  WS-TBLSTAT-ROW-COUNT    PIC 9(10).
+               10  WS-TBLSTAT-DATA-LENGTH  PIC 9(15).
+
+       01  WS-TBLSTAT-N                PIC 9(5) VALUE 0.
+       01  WS-TBLSTAT-J                PIC 9(5) VALUE 0.
+
+       01  WS-MAX-RETRIES              PIC 9(2) VALUE 3.
+       01  WS-RETRY-COUNT              PIC 9(2) VALUE 0.
+       01  WS-BACKOFF-SECONDS          PIC S9(9) COMP-5 VALUE 0.
+
+       01  WS-AUDIT-ACTION             PIC X(10).
+       01  WS-AUDIT-TIMESTAMP          PIC X(21).
+
+       01  WS-DBPARM-STATUS            PIC X(2).
+       01  WS-DBCOUNT-STATUS           PIC X(2).
+       01  WS-PRIOR-N                  PIC 9(5) VALUE 0.
+       01  WS-HAVE-PRIOR-SW            PIC X VALUE "N".
+           88  WS-HAVE-PRIOR           VALUE "Y".
+
+       01  WS-OUTPUT-FORMAT            PIC X(7) VALUE "CONSOLE".
+       01  WS-JSON-LINE                PIC X(200).
+       01  WS-JSON-FIRST-SW            PIC X VALUE "Y".
+           88  WS-JSON-FIRST           VALUE "Y".
+
+       01  WS-CKPT-STATUS              PIC X(2).
+       01  WS-CKPT-AT-END-SW           PIC X VALUE "N".
+           88  WS-CKPT-AT-END          VALUE "Y".
+       01  WS-DONE-NAMES.
+           05  WS-DONE-ENTRY OCCURS 500 TIMES.
+               10  WS-DONE-NAME        PIC X(64).
+       01  WS-DONE-N                   PIC 9(5) VALUE 0.
+       01  WS-ALREADY-DONE-SW          PIC X VALUE "N".
+           88  WS-ALREADY-DONE         VALUE "Y".
+       01  WS-RESUMING-SW              PIC X VALUE "N".
+           88  WS-RESUMING             VALUE "Y".
+       01  WS-DETAIL-OK-SW             PIC X VALUE "Y".
+           88  WS-DETAIL-OK            VALUE "Y".
+
+      *> Per-environment output file names, built by BUILD-FILENAMES
+      *> from PARM-HOST so a driver program calling SHOWDB-WITH-PARMS
+      *> once per environment in one run unit gets a separate set of
+      *> output files per environment instead of each later call's
+      *> OPEN OUTPUT truncating the previous environment's files.
+       01  WS-FILE-TAG                 PIC X(64).
+       01  WS-DBCATALOG-FILENAME       PIC X(80).
+       01  WS-TBLSTATUS-FILENAME       PIC X(80).
+       01  WS-DBCOUNT-FILENAME         PIC X(80).
+       01  WS-CSV-FILENAME             PIC X(80).
+       01  WS-JSON-FILENAME            PIC X(80).
+       01  WS-CKPT-FILENAME            PIC X(80).
+       01  WS-AUDIT-FILENAME           PIC X(80).
+
+       LINKAGE SECTION.
+           COPY dbparms REPLACING ==:PARM-REC:== BY ==LK-DB-PARMS==.
+
+      *> Run directly: always read connection settings from DBPARMS.
+      *> GnuCOBOL refuses to build an executable whose main entry point
+      *> has a USING clause, so the LINKAGE-parameter path used by a
+      *> calling driver program (request 001/004) is exposed through
+      *> the separate SHOWDB-WITH-PARMS entry point below instead of
+      *> overloading this one.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-CONNECTION-PARMS
+           PERFORM RUN-SHOWDB
+           GOBACK.
+
+      *> Callable entry point for a driver program that wants to run
+      *> SHOWDB against a specific environment's settings, e.g.
+      *>     CALL "SHOWDB-WITH-PARMS" USING PROD-PARMS
+      *>     CALL "SHOWDB-WITH-PARMS" USING STAGING-PARMS
+      *> SHOWDB IS INITIAL above forces WORKING-STORAGE to be freshly
+      *> reinitialized on each such CALL, so one run's settings (output
+      *> format, retry count, prior-count baseline, ...) can never leak
+      *> into the next.
+       SHOWDB-WITH-PARMS-ENTRY.
+       ENTRY "SHOWDB-WITH-PARMS" USING LK-DB-PARMS.
+           MOVE LK-DB-PARMS TO WS-DB-PARMS
+           PERFORM RUN-SHOWDB
+           GOBACK.
+
+       RUN-SHOWDB.
+           PERFORM BUILD-FILENAMES
+           MOVE PARM-HOST IN WS-DB-PARMS TO OPT-HOST
+           MOVE PARM-USER IN WS-DB-PARMS TO OPT-USER
+           MOVE PARM-PASSWORD IN WS-DB-PARMS TO OPT-PASSWORD
+           IF PARM-MAX-RETRIES IN WS-DB-PARMS NOT = ZERO
+               MOVE PARM-MAX-RETRIES IN WS-DB-PARMS TO WS-MAX-RETRIES
+           END-IF
+           IF PARM-SSL-MODE IN WS-DB-PARMS = SPACES
+               MOVE "REQUIRED" TO OPT-SSL-MODE
+           ELSE
+               MOVE PARM-SSL-MODE IN WS-DB-PARMS TO OPT-SSL-MODE
+           END-IF
+           MOVE PARM-CA-CERT-PATH IN WS-DB-PARMS TO OPT-CA-CERT-PATH
+           IF PARM-OUTPUT-FORMAT IN WS-DB-PARMS NOT = SPACES
+               MOVE PARM-OUTPUT-FORMAT IN WS-DB-PARMS
+                   TO WS-OUTPUT-FORMAT
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM CONNECT-WITH-RETRY
+           IF CONN-ERROR-CODE IN WS-CONNECTION NOT = ZERO
+               DISPLAY "SHOWDB: giving up after " WS-RETRY-COUNT
+                   " retries: " CONN-ERROR-MSG IN WS-CONNECTION
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM QUERY-WITH-RETRY
+           IF CONN-ERROR-CODE IN WS-CONNECTION NOT = ZERO
+               DISPLAY "SHOWDB: giving up after " WS-RETRY-COUNT
+                   " retries: " CONN-ERROR-MSG IN WS-CONNECTION
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "MYSQLDISCONN" USING WS-CONNECTION
+           END-CALL
+
+           PERFORM READ-CHECKPOINT
+
+           IF WS-RESUMING
+               OPEN EXTEND DBCATALOG-FILE
+               OPEN EXTEND TBLSTATUS-FILE
+           ELSE
+               OPEN OUTPUT DBCATALOG-FILE
+               OPEN OUTPUT TBLSTATUS-FILE
+           END-IF
+           PERFORM OPEN-FORMATTED-OUTPUT
+           PERFORM PROCESS-RESULT-ROWS
+           PERFORM CLOSE-FORMATTED-OUTPUT
+           CLOSE DBCATALOG-FILE
+           CLOSE TBLSTATUS-FILE
+           PERFORM CLEAR-CHECKPOINT
+
+           PERFORM READ-PRIOR-COUNT
+           PERFORM RECONCILE-ROW-COUNT
+           PERFORM WRITE-CURRENT-COUNT.
+
+      *> Builds this run's output file names from PARM-HOST so that
+      *> two calls to SHOWDB/SHOWDB-WITH-PARMS for different
+      *> environments in the same run unit never share a file. When no
+      *> host is available (shouldn't happen once parms are loaded,
+      *> but keeps a sane fallback), the original fixed names are used.
+       BUILD-FILENAMES.
+           MOVE SPACES TO WS-FILE-TAG
+           IF PARM-HOST IN WS-DB-PARMS NOT = SPACES
+               MOVE FUNCTION TRIM(PARM-HOST IN WS-DB-PARMS)
+                   TO WS-FILE-TAG
+           END-IF
+           IF WS-FILE-TAG = SPACES
+               MOVE "DBCATALOG" TO WS-DBCATALOG-FILENAME
+               MOVE "TBLSTATUS" TO WS-TBLSTATUS-FILENAME
+               MOVE "DBCOUNT" TO WS-DBCOUNT-FILENAME
+               MOVE "DBLIST.CSV" TO WS-CSV-FILENAME
+               MOVE "DBLIST.JSON" TO WS-JSON-FILENAME
+               MOVE "SHOWDBCKPT" TO WS-CKPT-FILENAME
+               MOVE "SHOWDBAUD" TO WS-AUDIT-FILENAME
+           ELSE
+               MOVE SPACES TO WS-DBCATALOG-FILENAME
+               STRING "DBCATALOG." FUNCTION TRIM(WS-FILE-TAG)
+                   DELIMITED BY SIZE INTO WS-DBCATALOG-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-TBLSTATUS-FILENAME
+               STRING "TBLSTATUS." FUNCTION TRIM(WS-FILE-TAG)
+                   DELIMITED BY SIZE INTO WS-TBLSTATUS-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-DBCOUNT-FILENAME
+               STRING "DBCOUNT." FUNCTION TRIM(WS-FILE-TAG)
+                   DELIMITED BY SIZE INTO WS-DBCOUNT-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-CSV-FILENAME
+               STRING "DBLIST." FUNCTION TRIM(WS-FILE-TAG) ".CSV"
+                   DELIMITED BY SIZE INTO WS-CSV-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-JSON-FILENAME
+               STRING "DBLIST." FUNCTION TRIM(WS-FILE-TAG) ".JSON"
+                   DELIMITED BY SIZE INTO WS-JSON-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-CKPT-FILENAME
+               STRING "SHOWDBCKPT." FUNCTION TRIM(WS-FILE-TAG)
+                   DELIMITED BY SIZE INTO WS-CKPT-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-AUDIT-FILENAME
+               STRING "SHOWDBAUD." FUNCTION TRIM(WS-FILE-TAG)
+                   DELIMITED BY SIZE INTO WS-AUDIT-FILENAME
+               END-STRING
+           END-IF.
+
+       READ-CONNECTION-PARMS.
+           OPEN INPUT DBPARM-FILE
+           IF WS-DBPARM-STATUS NOT = "00"
+               DISPLAY "DBPARMS file is empty or missing"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ DBPARM-FILE INTO WS-DB-PARMS
+               AT END
+                   DISPLAY "DBPARMS file is empty or missing"
+                   CLOSE DBPARM-FILE
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ
+           CLOSE DBPARM-FILE.
+
+      *> Attempts CREATE-CONNECTION up to WS-MAX-RETRIES times, waiting
+      *> longer between each attempt, before giving up.
+       CONNECT-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM CREATE-CONNECTION
+           PERFORM UNTIL CONN-ERROR-CODE IN WS-CONNECTION = ZERO
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "SHOWDB: connect failed ("
+                   CONN-ERROR-MSG IN WS-CONNECTION
+                   "), retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
+               COMPUTE WS-BACKOFF-SECONDS = WS-RETRY-COUNT * 2
+               PERFORM BACKOFF-WAIT
+               PERFORM CREATE-CONNECTION
+           END-PERFORM.
+
+      *> Attempts RUN-SHOW-DATABASES-QUERY up to WS-MAX-RETRIES times,
+      *> waiting longer between each attempt, before giving up.
+       QUERY-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM RUN-SHOW-DATABASES-QUERY
+           PERFORM UNTIL CONN-ERROR-CODE IN WS-CONNECTION = ZERO
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "SHOWDB: query failed ("
+                   CONN-ERROR-MSG IN WS-CONNECTION
+                   "), retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
+               COMPUTE WS-BACKOFF-SECONDS = WS-RETRY-COUNT * 2
+               PERFORM BACKOFF-WAIT
+               PERFORM RUN-SHOW-DATABASES-QUERY
+           END-PERFORM.
+
+       BACKOFF-WAIT.
+           CALL "C$SLEEP" USING WS-BACKOFF-SECONDS.
+
+       CREATE-CONNECTION.
+           MOVE SPACES TO WS-QUERY-TEXT
+           CALL "MYSQLCONN" USING WS-DB-OPTIONS WS-CONNECTION
+           END-CALL
+           MOVE "CONNECT" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.
+
+       RUN-SHOW-DATABASES-QUERY.
+           MOVE "show databases" TO WS-QUERY-TEXT
+           CALL "MYSQLQUERY" USING WS-CONNECTION WS-QUERY-TEXT
+               WS-ROWS-TABLE WS-N
+           END-CALL
+           IF WS-N > 500
+               DISPLAY "SHOWDB: show databases returned " WS-N
+                   " rows; truncating to 500"
+               MOVE 500 TO WS-N
+           END-IF
+           MOVE "QUERY" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *> Appends one line to SHOWDBAUD recording who ran what query
+      *> against which host, for after-the-fact investigation.
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-REC
+           STRING FUNCTION TRIM(WS-AUDIT-TIMESTAMP) " "
+               FUNCTION TRIM(WS-AUDIT-ACTION)
+               " user=" FUNCTION TRIM(OPT-USER)
+               " host=" FUNCTION TRIM(OPT-HOST)
+               " query=" FUNCTION TRIM(WS-QUERY-TEXT)
+               DELIMITED BY SIZE INTO AUDIT-REC
+           END-STRING
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
+      *> Reads last run's database count from DBCOUNT, if present.
+       READ-PRIOR-COUNT.
+           OPEN INPUT DBCOUNT-FILE
+           IF WS-DBCOUNT-STATUS = "00"
+               READ DBCOUNT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DBCOUNT-VALUE TO WS-PRIOR-N
+                       SET WS-HAVE-PRIOR TO TRUE
+               END-READ
+               CLOSE DBCOUNT-FILE
+           END-IF.
+
+      *> Compares today's database count against the prior run and
+      *> flags an unexpected growth or shrinkage.
+       RECONCILE-ROW-COUNT.
+           IF WS-HAVE-PRIOR
+               IF WS-N > WS-PRIOR-N
+                   DISPLAY "SHOWDB: ALERT database count grew from "
+                       WS-PRIOR-N " to " WS-N
+               ELSE
+                   IF WS-N < WS-PRIOR-N
+                       DISPLAY
+                           "SHOWDB: ALERT database count shrank from "
+                           WS-PRIOR-N " to " WS-N
+                   ELSE
+                       DISPLAY
+                           "SHOWDB: database count unchanged at " WS-N
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "SHOWDB: no prior run to compare against; "
+                   "found " WS-N " databases"
+           END-IF.
+
+      *> Persists today's database count as the baseline for the next
+      *> run's reconciliation.
+       WRITE-CURRENT-COUNT.
+           OPEN OUTPUT DBCOUNT-FILE
+           MOVE WS-N TO DBCOUNT-VALUE
+           MOVE WS-RUN-DATE TO DBCOUNT-RUN-DATE
+           WRITE DBCOUNT-REC
+           CLOSE DBCOUNT-FILE.
+
+      *> Every row is visited every run; rows already recorded as done
+      *> in SHOWDBCKPT are skipped so a restart doesn't redo them. The
+      *> catalog/formatted-row/table-status writes for a database are
+      *> held back (buffered in WS-TBLSTAT-TABLE; DBCAT-NAME/
+      *> CSV/JSON aren't written until here) and only flushed once
+      *> WRITE-CHECKPOINT has durably recorded that database as done,
+      *> narrowing the window in which a mid-run crash could cause a
+      *> restart to re-flush and duplicate a database's output rows.
+       PROCESS-RESULT-ROWS.
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > WS-N
+               PERFORM CHECK-ALREADY-DONE
+               IF NOT WS-ALREADY-DONE
+                   PERFORM PROCESS-TABLE-STATUS-FOR-DB
+                   IF WS-DETAIL-OK
+                       PERFORM WRITE-CHECKPOINT
+                       PERFORM FLUSH-DB-OUTPUT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> Writes the current row's catalog/CSV/JSON/table-status output,
+      *> now that WRITE-CHECKPOINT has already recorded it as done.
+       FLUSH-DB-OUTPUT.
+           PERFORM WRITE-FORMATTED-ROW
+           MOVE WS-ROW-DB-NAME (WS-K) TO DBCAT-NAME
+           MOVE WS-RUN-DATE TO DBCAT-RUN-DATE
+           WRITE DBCATALOG-REC
+           PERFORM VARYING WS-TBLSTAT-J FROM 1 BY 1
+                   UNTIL WS-TBLSTAT-J > WS-TBLSTAT-N
+               MOVE WS-ROW-DB-NAME (WS-K) TO TBLSTAT-DB-NAME
+               MOVE WS-TBLSTAT-TABLE-NAME (WS-TBLSTAT-J)
+                   TO TBLSTAT-TABLE-NAME
+               MOVE WS-TBLSTAT-ROW-COUNT (WS-TBLSTAT-J)
+                   TO TBLSTAT-ROW-COUNT
+               MOVE WS-TBLSTAT-DATA-LENGTH (WS-TBLSTAT-J)
+                   TO TBLSTAT-DATA-LENGTH
+               WRITE TBLSTATUS-REC
+           END-PERFORM.
+
+      *> Reads every name SHOWDBCKPT has recorded as completed into
+      *> WS-DONE-NAMES. A non-empty set means this is a restart.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-DONE-N
+           MOVE "N" TO WS-CKPT-AT-END-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-AT-END
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-AT-END TO TRUE
+                       NOT AT END
+                           IF CKPT-DONE-NAME NOT = SPACES
+                               ADD 1 TO WS-DONE-N
+                               MOVE CKPT-DONE-NAME
+                                   TO WS-DONE-NAME (WS-DONE-N)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-DONE-N > 0
+               SET WS-RESUMING TO TRUE
+               DISPLAY "SHOWDB: resuming; " WS-DONE-N
+                   " database(s) already completed"
+           END-IF.
+
+      *> Sets WS-ALREADY-DONE if the current row's database name is
+      *> already recorded as completed in WS-DONE-NAMES.
+       CHECK-ALREADY-DONE.
+           MOVE "N" TO WS-ALREADY-DONE-SW
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DONE-N
+               IF WS-DONE-NAME (WS-I) = WS-ROW-DB-NAME (WS-K)
+                   MOVE "Y" TO WS-ALREADY-DONE-SW
+               END-IF
+           END-PERFORM.
+
+      *> Records that the current row's database has fully completed
+      *> (catalog, table status, and output rows all written) so a
+      *> failure on a later row does not force redoing this one.
+       WRITE-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           MOVE WS-ROW-DB-NAME (WS-K) TO CKPT-DONE-NAME
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      *> A full, uninterrupted run has no restart point to resume from.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *> Opens whichever downstream output file today's run needs, per
+      *> WS-OUTPUT-FORMAT (CONSOLE needs none).
+       OPEN-FORMATTED-OUTPUT.
+           EVALUATE WS-OUTPUT-FORMAT
+               WHEN "CSV"
+                   IF WS-RESUMING
+                       OPEN EXTEND CSV-OUTPUT-FILE
+                   ELSE
+                       OPEN OUTPUT CSV-OUTPUT-FILE
+                   END-IF
+               WHEN "JSON"
+                   IF WS-RESUMING
+                       OPEN EXTEND JSON-OUTPUT-FILE
+                       MOVE "N" TO WS-JSON-FIRST-SW
+                   ELSE
+                       OPEN OUTPUT JSON-OUTPUT-FILE
+                       MOVE "[" TO JSON-OUTPUT-REC
+                       WRITE JSON-OUTPUT-REC
+                       MOVE "Y" TO WS-JSON-FIRST-SW
+                   END-IF
+           END-EVALUATE.
+
+       CLOSE-FORMATTED-OUTPUT.
+           EVALUATE WS-OUTPUT-FORMAT
+               WHEN "CSV"
+                   CLOSE CSV-OUTPUT-FILE
+               WHEN "JSON"
+                   MOVE "]" TO JSON-OUTPUT-REC
+                   WRITE JSON-OUTPUT-REC
+                   CLOSE JSON-OUTPUT-FILE
+           END-EVALUATE.
+
+      *> Writes the current row to the console, a CSV file, or a JSON
+      *> file, per WS-OUTPUT-FORMAT, as an alternative to screen-
+      *> scraping the console listing.
+       WRITE-FORMATTED-ROW.
+           EVALUATE WS-OUTPUT-FORMAT
+               WHEN "CSV"
+                   MOVE SPACES TO CSV-OUTPUT-REC
+                   STRING FUNCTION TRIM(WS-ROW-DB-NAME (WS-K)) ","
+                       WS-RUN-DATE
+                       DELIMITED BY SIZE INTO CSV-OUTPUT-REC
+                   END-STRING
+                   WRITE CSV-OUTPUT-REC
+               WHEN "JSON"
+                   PERFORM BUILD-JSON-LINE
+                   MOVE WS-JSON-LINE TO JSON-OUTPUT-REC
+                   WRITE JSON-OUTPUT-REC
+               WHEN OTHER
+                   DISPLAY WS-ROW-DB-NAME (WS-K)
+           END-EVALUATE.
+
+      *> Builds one JSON array entry for the current row. Entries after
+      *> the first are prefixed with a leading comma instead of a
+      *> trailing one, so the array stays valid JSON whether or not
+      *> this is the last row written.
+       BUILD-JSON-LINE.
+           MOVE SPACES TO WS-JSON-LINE
+           IF WS-JSON-FIRST
+               STRING "  {""database"":"""
+                   FUNCTION TRIM(WS-ROW-DB-NAME (WS-K))
+                   """,""runDate"":""" WS-RUN-DATE """}"
+                   DELIMITED BY SIZE INTO WS-JSON-LINE
+               END-STRING
+               MOVE "N" TO WS-JSON-FIRST-SW
+           ELSE
+               STRING "  ,{""database"":"""
+                   FUNCTION TRIM(WS-ROW-DB-NAME (WS-K))
+                   """,""runDate"":""" WS-RUN-DATE """}"
+                   DELIMITED BY SIZE INTO WS-JSON-LINE
+               END-STRING
+           END-IF.
+
+      *> Connects to the database named in the current row and queries
+      *> "show table status", buffering the results in WS-TBLSTAT-TABLE
+      *> for FLUSH-DB-OUTPUT to write once the checkpoint is durable. A
+      *> connect/query failure here is logged and counted but does not
+      *> abort the run; it leaves a non-fatal, non-zero RETURN-CODE and
+      *> clears WS-DETAIL-OK so PROCESS-RESULT-ROWS skips the
+      *> checkpoint (and the flush) for this database, leaving it to be
+      *> retried on the next run.
+       PROCESS-TABLE-STATUS-FOR-DB.
+           MOVE "Y" TO WS-DETAIL-OK-SW
+           MOVE WS-ROW-DB-NAME (WS-K) TO OPT-DATABASE
+           PERFORM CONNECT-DETAIL-WITH-RETRY
+           IF CONN-ERROR-CODE IN WS-DETAIL-CONNECTION NOT = ZERO
+               DISPLAY "SHOWDB: giving up on table status for "
+                   WS-ROW-DB-NAME (WS-K) ": "
+                   CONN-ERROR-MSG IN WS-DETAIL-CONNECTION
+               MOVE 4 TO RETURN-CODE
+               MOVE "N" TO WS-DETAIL-OK-SW
+           ELSE
+               PERFORM QUERY-DETAIL-WITH-RETRY
+               IF CONN-ERROR-CODE IN WS-DETAIL-CONNECTION NOT = ZERO
+                   DISPLAY "SHOWDB: giving up on table status for "
+                       WS-ROW-DB-NAME (WS-K) ": "
+                       CONN-ERROR-MSG IN WS-DETAIL-CONNECTION
+                   MOVE 4 TO RETURN-CODE
+                   MOVE "N" TO WS-DETAIL-OK-SW
+               END-IF
+               CALL "MYSQLDISCONN" USING WS-DETAIL-CONNECTION
+               END-CALL
+           END-IF.
+
+      *> Attempts CREATE-DETAIL-CONNECTION up to WS-MAX-RETRIES times,
+      *> waiting longer between each attempt, before giving up.
+       CONNECT-DETAIL-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM CREATE-DETAIL-CONNECTION
+           PERFORM UNTIL
+                   CONN-ERROR-CODE IN WS-DETAIL-CONNECTION = ZERO
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "SHOWDB: detail connect failed ("
+                   CONN-ERROR-MSG IN WS-DETAIL-CONNECTION
+                   "), retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
+               COMPUTE WS-BACKOFF-SECONDS = WS-RETRY-COUNT * 2
+               PERFORM BACKOFF-WAIT
+               PERFORM CREATE-DETAIL-CONNECTION
+           END-PERFORM.
+
+      *> Attempts RUN-SHOW-TABLE-STATUS-QUERY up to WS-MAX-RETRIES
+      *> times, waiting longer between each attempt, before giving up.
+       QUERY-DETAIL-WITH-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM RUN-SHOW-TABLE-STATUS-QUERY
+           PERFORM UNTIL
+                   CONN-ERROR-CODE IN WS-DETAIL-CONNECTION = ZERO
+                   OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "SHOWDB: detail query failed ("
+                   CONN-ERROR-MSG IN WS-DETAIL-CONNECTION
+                   "), retry " WS-RETRY-COUNT " of " WS-MAX-RETRIES
+               COMPUTE WS-BACKOFF-SECONDS = WS-RETRY-COUNT * 2
+               PERFORM BACKOFF-WAIT
+               PERFORM RUN-SHOW-TABLE-STATUS-QUERY
+           END-PERFORM.
+
+       CREATE-DETAIL-CONNECTION.
+           MOVE SPACES TO WS-QUERY-TEXT
+           CALL "MYSQLCONN" USING WS-DB-OPTIONS WS-DETAIL-CONNECTION
+           END-CALL
+           MOVE "CONNECT" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.
+
+       RUN-SHOW-TABLE-STATUS-QUERY.
+           MOVE "show table status" TO WS-QUERY-TEXT
+           CALL "MYSQLQUERY" USING WS-DETAIL-CONNECTION
+               WS-QUERY-TEXT WS-TBLSTAT-TABLE WS-TBLSTAT-N
+           END-CALL
+           IF WS-TBLSTAT-N > 500
+               DISPLAY "SHOWDB: show table status returned "
+                   WS-TBLSTAT-N " rows; truncating to 500"
+               MOVE 500 TO WS-TBLSTAT-N
+           END-IF
+           MOVE "QUERY" TO WS-AUDIT-ACTION
+           PERFORM WRITE-AUDIT-RECORD.

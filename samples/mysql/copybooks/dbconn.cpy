@@ -0,0 +1,8 @@
+      *> Handle/status returned by MYSQLCONN, used on every subsequent
+      *> MYSQLQUERY call against that connection. Record name supplied
+      *> by the caller via REPLACING, e.g.
+      *>     COPY dbconn REPLACING ==:CONN-REC:== BY ==WS-CONNECTION==.
+       01  :CONN-REC:.
+           05  CONN-HANDLE             PIC S9(9) COMP.
+           05  CONN-ERROR-CODE         PIC S9(4) COMP.
+           05  CONN-ERROR-MSG          PIC X(80).

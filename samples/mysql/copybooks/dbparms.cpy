@@ -0,0 +1,13 @@
+      *> Per-environment connection settings layout. Supplied by a
+      *> calling program via LINKAGE SECTION, or read from the DBPARMS
+      *> parameter file when the program is run standalone (no caller).
+      *> The record name is supplied by the caller via REPLACING, e.g.
+      *>     COPY dbparms REPLACING ==:PARM-REC:== BY ==WS-DB-PARMS==.
+       01  :PARM-REC:.
+           05  PARM-HOST               PIC X(64).
+           05  PARM-USER               PIC X(32).
+           05  PARM-PASSWORD           PIC X(32).
+           05  PARM-MAX-RETRIES        PIC 9(2).
+           05  PARM-SSL-MODE           PIC X(16).
+           05  PARM-CA-CERT-PATH       PIC X(128).
+           05  PARM-OUTPUT-FORMAT      PIC X(7).

@@ -0,0 +1,10 @@
+      *> Per-host connection settings for DBDIFF. Record name supplied
+      *> by the caller via REPLACING, e.g.
+      *>     COPY dbdiffparms REPLACING ==:SIDE-PARM-REC:== BY
+      *>         ==WS-PRIMARY-PARMS==.
+       01  :SIDE-PARM-REC:.
+           05  SIDE-PARM-HOST          PIC X(64).
+           05  SIDE-PARM-USER          PIC X(32).
+           05  SIDE-PARM-PASSWORD      PIC X(32).
+           05  SIDE-PARM-SSL-MODE      PIC X(16).
+           05  SIDE-PARM-CA-CERT-PATH  PIC X(128).

@@ -0,0 +1,9 @@
+      *> One row of "show table status" output for a single database.
+      *> Record name supplied by the caller via REPLACING, e.g.
+      *>     COPY dbtblstat REPLACING ==:TBLSTAT-REC:== BY
+      *>         ==TBLSTATUS-REC==.
+       01  :TBLSTAT-REC:.
+           05  TBLSTAT-DB-NAME         PIC X(64).
+           05  TBLSTAT-TABLE-NAME      PIC X(64).
+           05  TBLSTAT-ROW-COUNT       PIC 9(10).
+           05  TBLSTAT-DATA-LENGTH     PIC 9(15).

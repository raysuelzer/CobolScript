@@ -0,0 +1,10 @@
+      *> Connection options passed to MYSQLCONN. Record name supplied
+      *> by the caller via REPLACING, e.g.
+      *>     COPY dbopts REPLACING ==:OPTS-REC:== BY ==WS-DB-OPTIONS==.
+       01  :OPTS-REC:.
+           05  OPT-HOST                PIC X(64).
+           05  OPT-USER                PIC X(32).
+           05  OPT-PASSWORD            PIC X(32).
+           05  OPT-DATABASE            PIC X(64).
+           05  OPT-SSL-MODE            PIC X(16).
+           05  OPT-CA-CERT-PATH        PIC X(128).

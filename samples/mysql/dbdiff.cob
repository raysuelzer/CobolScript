@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBDIFF IS INITIAL.
+      *> Compares the database lists of two MySQL hosts (e.g. prod and
+      *> DR) and reports which databases are present on one side but
+      *> missing on the other.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> DBDIFFRPT is assigned dynamically (BUILD-REPORT-FILENAME fills
+      *> in WS-REPORT-FILENAME from both sides' SIDE-PARM-HOST) so a
+      *> driver program calling DBDIFF-WITH-PARMS once per host pair in
+      *> the same run unit gets one report per pair instead of each
+      *> later call's OPEN OUTPUT overwriting the previous comparison's
+      *> report. DBDIFFPRI/DBDIFFDR stay fixed names: they are where
+      *> the two sides are read from when DBDIFF is run standalone.
+           SELECT PRIMARY-PARM-FILE ASSIGN TO "DBDIFFPRI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIMARY-PARM-STATUS.
+           SELECT DR-PARM-FILE ASSIGN TO "DBDIFFDR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-PARM-STATUS.
+           SELECT DBDIFF-REPORT-FILE ASSIGN DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIMARY-PARM-FILE.
+           COPY dbdiffparms
+               REPLACING ==:SIDE-PARM-REC:== BY ==PRIMARY-PARM-REC==.
+
+       FD  DR-PARM-FILE.
+           COPY dbdiffparms
+               REPLACING ==:SIDE-PARM-REC:== BY ==DR-PARM-REC==.
+
+       FD  DBDIFF-REPORT-FILE.
+       01  DBDIFF-REPORT-REC           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           COPY dbopts
+               REPLACING ==:OPTS-REC:== BY ==WS-PRIMARY-OPTIONS==.
+           COPY dbopts REPLACING ==:OPTS-REC:== BY ==WS-DR-OPTIONS==.
+           COPY dbconn
+               REPLACING ==:CONN-REC:== BY ==WS-PRIMARY-CONNECTION==.
+           COPY dbconn REPLACING ==:CONN-REC:== BY ==WS-DR-CONNECTION==.
+           COPY dbdiffparms
+               REPLACING ==:SIDE-PARM-REC:== BY ==WS-PRIMARY-PARMS==.
+           COPY dbdiffparms
+               REPLACING ==:SIDE-PARM-REC:== BY ==WS-DR-PARMS==.
+
+       01  WS-QUERY-TEXT               PIC X(128).
+
+       01  WS-PRIMARY-ROWS.
+           05  WS-PRIMARY-ENTRY OCCURS 500 TIMES.
+               10  WS-PRIMARY-DB-NAME  PIC X(64).
+       01  WS-PRIMARY-N                PIC 9(5) VALUE 0.
+
+       01  WS-DR-ROWS.
+           05  WS-DR-ENTRY OCCURS 500 TIMES.
+               10  WS-DR-DB-NAME       PIC X(64).
+       01  WS-DR-N                     PIC 9(5) VALUE 0.
+
+       01  WS-I                        PIC 9(5) VALUE 0.
+       01  WS-J                        PIC 9(5) VALUE 0.
+       01  WS-FOUND-SW                 PIC X VALUE "N".
+           88  WS-FOUND                VALUE "Y".
+
+       01  WS-PRIMARY-PARM-STATUS      PIC X(2).
+       01  WS-DR-PARM-STATUS           PIC X(2).
+
+      *> This run's report file name, built by BUILD-REPORT-FILENAME
+      *> from both sides' hosts so a driver comparing more than one
+      *> host pair in one run unit never overwrites an earlier pair's
+      *> report.
+       01  WS-REPORT-FILENAME          PIC X(160).
+
+       LINKAGE SECTION.
+           COPY dbdiffparms
+               REPLACING ==:SIDE-PARM-REC:== BY ==LK-PRIMARY-PARMS==.
+           COPY dbdiffparms
+               REPLACING ==:SIDE-PARM-REC:== BY ==LK-DR-PARMS==.
+
+      *> Run directly: always read both sides' connection settings from
+      *> DBDIFFPRI/DBDIFFDR. GnuCOBOL refuses to build an executable
+      *> whose main entry point has a USING clause, so the
+      *> LINKAGE-parameter path used by a calling driver program
+      *> (request 004) is exposed through the separate
+      *> DBDIFF-WITH-PARMS entry point below instead of overloading
+      *> this one.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-PRIMARY-PARMS
+           PERFORM READ-DR-PARMS
+           PERFORM RUN-DBDIFF
+           GOBACK.
+
+      *> Callable entry point for a driver program that wants to diff a
+      *> specific pair of environments, e.g.
+      *>     CALL "DBDIFF-WITH-PARMS" USING PROD-PARMS DR-PARMS
+      *> DBDIFF IS INITIAL above forces WORKING-STORAGE to be freshly
+      *> reinitialized on each such CALL, so one comparison's row lists
+      *> can never leak into the next.
+       DBDIFF-WITH-PARMS-ENTRY.
+       ENTRY "DBDIFF-WITH-PARMS" USING LK-PRIMARY-PARMS
+           LK-DR-PARMS.
+           MOVE LK-PRIMARY-PARMS TO WS-PRIMARY-PARMS
+           MOVE LK-DR-PARMS TO WS-DR-PARMS
+           PERFORM RUN-DBDIFF
+           GOBACK.
+
+       RUN-DBDIFF.
+           PERFORM BUILD-REPORT-FILENAME
+           MOVE SIDE-PARM-HOST IN WS-PRIMARY-PARMS TO OPT-HOST
+               IN WS-PRIMARY-OPTIONS
+           MOVE SIDE-PARM-USER IN WS-PRIMARY-PARMS TO OPT-USER
+               IN WS-PRIMARY-OPTIONS
+           MOVE SIDE-PARM-PASSWORD IN WS-PRIMARY-PARMS TO OPT-PASSWORD
+               IN WS-PRIMARY-OPTIONS
+           IF SIDE-PARM-SSL-MODE IN WS-PRIMARY-PARMS = SPACES
+               MOVE "REQUIRED" TO OPT-SSL-MODE IN WS-PRIMARY-OPTIONS
+           ELSE
+               MOVE SIDE-PARM-SSL-MODE IN WS-PRIMARY-PARMS
+                   TO OPT-SSL-MODE IN WS-PRIMARY-OPTIONS
+           END-IF
+           MOVE SIDE-PARM-CA-CERT-PATH IN WS-PRIMARY-PARMS
+               TO OPT-CA-CERT-PATH IN WS-PRIMARY-OPTIONS
+
+           MOVE SIDE-PARM-HOST IN WS-DR-PARMS TO OPT-HOST
+               IN WS-DR-OPTIONS
+           MOVE SIDE-PARM-USER IN WS-DR-PARMS TO OPT-USER
+               IN WS-DR-OPTIONS
+           MOVE SIDE-PARM-PASSWORD IN WS-DR-PARMS TO OPT-PASSWORD
+               IN WS-DR-OPTIONS
+           IF SIDE-PARM-SSL-MODE IN WS-DR-PARMS = SPACES
+               MOVE "REQUIRED" TO OPT-SSL-MODE IN WS-DR-OPTIONS
+           ELSE
+               MOVE SIDE-PARM-SSL-MODE IN WS-DR-PARMS
+                   TO OPT-SSL-MODE IN WS-DR-OPTIONS
+           END-IF
+           MOVE SIDE-PARM-CA-CERT-PATH IN WS-DR-PARMS
+               TO OPT-CA-CERT-PATH IN WS-DR-OPTIONS
+
+           CALL "MYSQLCONN" USING WS-PRIMARY-OPTIONS
+               WS-PRIMARY-CONNECTION
+           END-CALL
+           IF CONN-ERROR-CODE IN WS-PRIMARY-CONNECTION NOT = ZERO
+               DISPLAY CONN-ERROR-MSG IN WS-PRIMARY-CONNECTION
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "MYSQLCONN" USING WS-DR-OPTIONS WS-DR-CONNECTION
+           END-CALL
+           IF CONN-ERROR-CODE IN WS-DR-CONNECTION NOT = ZERO
+               DISPLAY CONN-ERROR-MSG IN WS-DR-CONNECTION
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE "show databases" TO WS-QUERY-TEXT
+           CALL "MYSQLQUERY" USING WS-PRIMARY-CONNECTION WS-QUERY-TEXT
+               WS-PRIMARY-ROWS WS-PRIMARY-N
+           END-CALL
+           IF WS-PRIMARY-N > 500
+               DISPLAY "DBDIFF: primary show databases returned "
+                   WS-PRIMARY-N " rows; truncating to 500"
+               MOVE 500 TO WS-PRIMARY-N
+           END-IF
+
+           MOVE "show databases" TO WS-QUERY-TEXT
+           CALL "MYSQLQUERY" USING WS-DR-CONNECTION WS-QUERY-TEXT
+               WS-DR-ROWS WS-DR-N
+           END-CALL
+           IF WS-DR-N > 500
+               DISPLAY "DBDIFF: DR show databases returned "
+                   WS-DR-N " rows; truncating to 500"
+               MOVE 500 TO WS-DR-N
+           END-IF
+
+           CALL "MYSQLDISCONN" USING WS-PRIMARY-CONNECTION
+           END-CALL
+           CALL "MYSQLDISCONN" USING WS-DR-CONNECTION
+           END-CALL
+
+           OPEN OUTPUT DBDIFF-REPORT-FILE
+           PERFORM REPORT-MISSING-ON-DR
+           PERFORM REPORT-MISSING-ON-PRIMARY
+           CLOSE DBDIFF-REPORT-FILE.
+
+      *> Builds this run's report file name from both sides' hosts so
+      *> that two calls to DBDIFF/DBDIFF-WITH-PARMS for different host
+      *> pairs in the same run unit never share a report file. When a
+      *> host isn't available (shouldn't happen once parms are
+      *> loaded), the original fixed name is used.
+       BUILD-REPORT-FILENAME.
+           IF SIDE-PARM-HOST IN WS-PRIMARY-PARMS = SPACES
+                   OR SIDE-PARM-HOST IN WS-DR-PARMS = SPACES
+               MOVE "DBDIFFRPT" TO WS-REPORT-FILENAME
+           ELSE
+               MOVE SPACES TO WS-REPORT-FILENAME
+               STRING "DBDIFFRPT."
+                   FUNCTION TRIM(SIDE-PARM-HOST IN WS-PRIMARY-PARMS)
+                   "-"
+                   FUNCTION TRIM(SIDE-PARM-HOST IN WS-DR-PARMS)
+                   DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+               END-STRING
+           END-IF.
+
+       READ-PRIMARY-PARMS.
+           OPEN INPUT PRIMARY-PARM-FILE
+           IF WS-PRIMARY-PARM-STATUS NOT = "00"
+               DISPLAY "DBDIFFPRI file is empty or missing"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ PRIMARY-PARM-FILE INTO WS-PRIMARY-PARMS
+               AT END
+                   DISPLAY "DBDIFFPRI file is empty or missing"
+                   CLOSE PRIMARY-PARM-FILE
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ
+           CLOSE PRIMARY-PARM-FILE.
+
+       READ-DR-PARMS.
+           OPEN INPUT DR-PARM-FILE
+           IF WS-DR-PARM-STATUS NOT = "00"
+               DISPLAY "DBDIFFDR file is empty or missing"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           READ DR-PARM-FILE INTO WS-DR-PARMS
+               AT END
+                   DISPLAY "DBDIFFDR file is empty or missing"
+                   CLOSE DR-PARM-FILE
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-READ
+           CLOSE DR-PARM-FILE.
+
+      *> Databases present on the primary host but not found on DR.
+       REPORT-MISSING-ON-DR.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PRIMARY-N
+               MOVE "N" TO WS-FOUND-SW
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-DR-N
+                   IF WS-PRIMARY-DB-NAME (WS-I) = WS-DR-DB-NAME (WS-J)
+                       MOVE "Y" TO WS-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   MOVE SPACES TO DBDIFF-REPORT-REC
+                   STRING "MISSING ON DR: "
+                       FUNCTION TRIM(WS-PRIMARY-DB-NAME (WS-I))
+                       DELIMITED BY SIZE INTO DBDIFF-REPORT-REC
+                   END-STRING
+                   DISPLAY DBDIFF-REPORT-REC
+                   WRITE DBDIFF-REPORT-REC
+               END-IF
+           END-PERFORM.
+
+      *> Databases present on DR but not found on the primary host.
+       REPORT-MISSING-ON-PRIMARY.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-DR-N
+               MOVE "N" TO WS-FOUND-SW
+               PERFORM VARYING WS-J FROM 1 BY 1
+                       UNTIL WS-J > WS-PRIMARY-N
+                   IF WS-DR-DB-NAME (WS-I) = WS-PRIMARY-DB-NAME (WS-J)
+                       MOVE "Y" TO WS-FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF NOT WS-FOUND
+                   MOVE SPACES TO DBDIFF-REPORT-REC
+                   STRING "MISSING ON PRIMARY: "
+                       FUNCTION TRIM(WS-DR-DB-NAME (WS-I))
+                       DELIMITED BY SIZE INTO DBDIFF-REPORT-REC
+                   END-STRING
+                   DISPLAY DBDIFF-REPORT-REC
+                   WRITE DBDIFF-REPORT-REC
+               END-IF
+           END-PERFORM.
